@@ -0,0 +1,6 @@
+01  LedgerRecord.
+    05  AccountName     PIC X(10).
+    05  AccountBalance  PIC 9(9)V99.
+    05  AccountStatus   PIC X(01).
+        88  AccountOpen     VALUE "O".
+        88  AccountClosed   VALUE "C".
