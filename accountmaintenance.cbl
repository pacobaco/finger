@@ -0,0 +1,87 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AccountMaintenance.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT LedgerFile ASSIGN TO "LEDGERF"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS AccountName.
+
+DATA DIVISION.
+FILE SECTION.
+FD  LedgerFile.
+    COPY "ledgrec.cpy".
+
+WORKING-STORAGE SECTION.
+01  WS-Choice           PIC X.
+01  WS-ContinueFlag     PIC X VALUE "Y".
+01  WS-OpeningBalance   PIC 9(9)V99.
+
+PROCEDURE DIVISION.
+MAIN-LOGIC.
+    OPEN I-O LedgerFile
+    PERFORM UNTIL WS-ContinueFlag = "N"
+        PERFORM PROMPT-FOR-ACTION
+        EVALUATE WS-Choice
+            WHEN "A"
+                PERFORM ADD-ACCOUNT
+            WHEN "C"
+                PERFORM CLOSE-ACCOUNT
+            WHEN "O"
+                PERFORM REOPEN-ACCOUNT
+            WHEN "Q"
+                MOVE "N" TO WS-ContinueFlag
+            WHEN OTHER
+                DISPLAY "Invalid choice, please try again."
+        END-EVALUATE
+    END-PERFORM
+    CLOSE LedgerFile
+    STOP RUN.
+
+PROMPT-FOR-ACTION.
+    DISPLAY "A)dd account  C)lose account  O)pen account  Q)uit"
+    DISPLAY "Enter choice: " WITH NO ADVANCING
+    ACCEPT WS-Choice.
+
+ADD-ACCOUNT.
+    DISPLAY "New account name (10 chars): " WITH NO ADVANCING
+    ACCEPT AccountName
+    READ LedgerFile
+        INVALID KEY
+            DISPLAY "Opening balance: " WITH NO ADVANCING
+            ACCEPT WS-OpeningBalance
+            MOVE WS-OpeningBalance TO AccountBalance
+            SET AccountOpen TO TRUE
+            WRITE LedgerRecord
+            DISPLAY "Account added."
+        NOT INVALID KEY
+            DISPLAY "Account already exists."
+    END-READ.
+
+CLOSE-ACCOUNT.
+    DISPLAY "Account name to close (10 chars): " WITH NO ADVANCING
+    ACCEPT AccountName
+    READ LedgerFile
+        INVALID KEY
+            DISPLAY "Account not found."
+        NOT INVALID KEY
+            SET AccountClosed TO TRUE
+            REWRITE LedgerRecord
+            DISPLAY "Account closed."
+    END-READ.
+
+REOPEN-ACCOUNT.
+    DISPLAY "Account name to reopen (10 chars): " WITH NO ADVANCING
+    ACCEPT AccountName
+    READ LedgerFile
+        INVALID KEY
+            DISPLAY "Account not found."
+        NOT INVALID KEY
+            SET AccountOpen TO TRUE
+            REWRITE LedgerRecord
+            DISPLAY "Account reopened."
+    END-READ.
+
+END PROGRAM AccountMaintenance.
