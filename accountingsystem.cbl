@@ -4,9 +4,21 @@ PROGRAM-ID. AccountingSystem.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT TransFile ASSIGN TO "transactions.dat"
+    SELECT TransFile ASSIGN TO "TRANSFIL"
         ORGANIZATION IS LINE SEQUENTIAL.
-    SELECT LedgerFile ASSIGN TO "ledger.dat"
+    SELECT LedgerFile ASSIGN TO "LEDGERF"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS AccountName
+        FILE STATUS IS WS-LEDGER-STATUS.
+    SELECT SuspenseFile ASSIGN TO "SUSPENSE"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT RunCtlFile ASSIGN TO "RUNCTLF"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RUNCTL-STATUS.
+    SELECT AuditFile ASSIGN TO "AUDITF"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT GLExtractFile ASSIGN TO "GLEXTRF"
         ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
@@ -16,62 +28,304 @@ FD  TransFile.
     05  TransType       PIC X(10).
     05  TransAmount     PIC 9(9)V99.
     05  TransAccount    PIC X(10).
+    05  TransSeq        PIC 9(9).
+01  TransTrailerRecord REDEFINES TransRecord.
+    05  TRL-Marker        PIC X(10).
+    05  TRL-HashTotal     PIC 9(9)V99.
+    05  FILLER            PIC X(10).
+    05  TRL-RecordCount   PIC 9(9).
 
 FD  LedgerFile.
-01  LedgerRecord.
-    05  AccountName     PIC X(10).
-    05  AccountBalance  PIC 9(9)V99.
+    COPY "ledgrec.cpy".
+
+FD  SuspenseFile.
+01  SuspenseRecord.
+    05  SUS-TransType    PIC X(10).
+    05  SUS-TransAmount  PIC 9(9)V99.
+    05  SUS-TransAccount PIC X(10).
+    05  SUS-TransSeq     PIC 9(9).
+
+FD  RunCtlFile.
+01  RunCtlRecord.
+    05  RC-RecordsApplied PIC 9(9).
+
+FD  AuditFile.
+01  AuditRecord.
+    05  AUD-AccountName     PIC X(10).
+    05  AUD-TransType       PIC X(10).
+    05  AUD-TransAmount     PIC 9(9)V99.
+    05  AUD-BalanceBefore   PIC 9(9)V99.
+    05  AUD-BalanceAfter    PIC 9(9)V99.
+
+FD  GLExtractFile.
+01  GLExtractRecord         PIC X(80).
 
 WORKING-STORAGE SECTION.
 01  WS-EOF              PIC X VALUE "N".
+01  WS-TransType        PIC X(10).
 01  WS-TransAmount      PIC 9(9)V99.
 01  WS-TransAccount     PIC X(10).
-01  WS-AccountFound     PIC X VALUE "N".
+01  WS-TransSeq         PIC 9(9).
+01  WS-AlreadyTouched   PIC X VALUE "N".
+01  WS-RUNCTL-STATUS    PIC XX.
+01  WS-BalanceBefore    PIC 9(9)V99.
+01  WS-AbortRun         PIC X VALUE "N".
+01  WS-LEDGER-STATUS    PIC XX.
+01  WS-GLExtractEOF     PIC X VALUE "N".
+01  WS-RunDate          PIC 9(8).
+
+01  WS-TouchedAccounts.
+    05  WS-TouchedEntry OCCURS 500 TIMES PIC X(10).
 
 77  TOTAL-DEBITS       PIC 9(9)V99 VALUE 0.
 77  TOTAL-CREDITS      PIC 9(9)V99 VALUE 0.
-77  LINE               PIC X(80).
+77  WS-OUT-OF-BALANCE  PIC S9(9)V99 VALUE 0.
+77  WS-TOUCHED-COUNT   PIC 9(5) VALUE 0.
+77  WS-TOUCHED-IDX     PIC 9(5) VALUE 0.
+77  WS-REPORT-LINE     PIC X(80).
+77  WS-OOB-EDIT        PIC -9(9).99.
+77  WS-RECORDS-APPLIED     PIC 9(9) VALUE 0.
+77  WS-RECORDS-READ        PIC 9(9) VALUE 0.
+77  WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 10.
+77  WS-SINCE-CHECKPOINT    PIC 9(5) VALUE 0.
+77  WS-VAL-RECORD-COUNT    PIC 9(9) VALUE 0.
+77  WS-VAL-AMOUNT-TOTAL    PIC 9(9)V99 VALUE 0.
+77  WS-GL-BALANCE-EDIT     PIC 9(9).99.
 
 PROCEDURE DIVISION.
 MAIN-LOGIC.
     PERFORM INITIATE-FILES
-    PERFORM PROCESS-TRANSACTIONS
+    PERFORM VALIDATE-BATCH-TOTALS
+    IF WS-AbortRun = "N"
+        PERFORM PROCESS-TRANSACTIONS
+        PERFORM PRINT-TRIAL-BALANCE
+        PERFORM EXTRACT-GL-FEED
+    ELSE
+        MOVE 16 TO RETURN-CODE
+    END-IF
     PERFORM CLOSE-FILES
     STOP RUN.
 
 INITIATE-FILES.
     OPEN INPUT TransFile
-    OPEN I-O LedgerFile.
+    OPEN I-O LedgerFile
+    IF WS-LEDGER-STATUS NOT = "00"
+        DISPLAY "LEDGER FILE COULD NOT BE OPENED - RUN ABORTED."
+        MOVE "Y" TO WS-AbortRun
+    END-IF
+    PERFORM RESTORE-CHECKPOINT
+    IF WS-RECORDS-APPLIED > 0
+        OPEN EXTEND SuspenseFile
+        OPEN EXTEND AuditFile
+    ELSE
+        OPEN OUTPUT SuspenseFile
+        OPEN OUTPUT AuditFile
+    END-IF.
+
+VALIDATE-BATCH-TOTALS.
+    READ TransFile INTO TransRecord
+        AT END SET WS-EOF TO "Y".
+    IF WS-EOF = "N" AND TransType = "HEADER"
+        READ TransFile INTO TransRecord
+            AT END SET WS-EOF TO "Y"
+    END-IF
+    PERFORM UNTIL WS-EOF = "Y" OR TransType = "TRAILER"
+        ADD 1 TO WS-VAL-RECORD-COUNT
+        ADD TransAmount TO WS-VAL-AMOUNT-TOTAL
+        READ TransFile INTO TransRecord
+            AT END SET WS-EOF TO "Y"
+    END-PERFORM
+    IF WS-EOF = "Y"
+        DISPLAY "NO TRAILER RECORD FOUND - RUN ABORTED."
+        MOVE "Y" TO WS-AbortRun
+    ELSE
+        IF WS-VAL-RECORD-COUNT NOT = TRL-RecordCount
+                OR WS-VAL-AMOUNT-TOTAL NOT = TRL-HashTotal
+            DISPLAY "BATCH CONTROL TOTALS DO NOT MATCH - RUN ABORTED."
+            MOVE "Y" TO WS-AbortRun
+        END-IF
+    END-IF
+    CLOSE TransFile
+    OPEN INPUT TransFile
+    MOVE "N" TO WS-EOF.
+
+RESTORE-CHECKPOINT.
+    MOVE 0 TO WS-RECORDS-APPLIED
+    OPEN INPUT RunCtlFile
+    IF WS-RUNCTL-STATUS = "00"
+        READ RunCtlFile
+            AT END CONTINUE
+            NOT AT END MOVE RC-RecordsApplied TO WS-RECORDS-APPLIED
+        END-READ
+        CLOSE RunCtlFile
+    END-IF.
 
 PROCESS-TRANSACTIONS.
+    MOVE 0 TO WS-RECORDS-READ
     READ TransFile INTO TransRecord
         AT END SET WS-EOF TO "Y".
-    PERFORM UNTIL WS-EOF = "Y"
+    IF WS-EOF = "N" AND TransType = "HEADER"
+        READ TransFile INTO TransRecord
+            AT END SET WS-EOF TO "Y"
+    END-IF
+    PERFORM UNTIL WS-EOF = "Y" OR TransType = "TRAILER"
+        ADD 1 TO WS-RECORDS-READ
+        MOVE TransType TO WS-TransType
         MOVE TransAmount TO WS-TransAmount
         MOVE TransAccount TO WS-TransAccount
-        PERFORM UPDATE-LEDGER
+        MOVE TransSeq TO WS-TransSeq
+        IF WS-RECORDS-READ > WS-RECORDS-APPLIED
+            PERFORM UPDATE-LEDGER
+            PERFORM ADVANCE-CHECKPOINT
+        END-IF
         READ TransFile INTO TransRecord
             AT END SET WS-EOF TO "Y"
-    END-PERFORM.
+    END-PERFORM
+    IF WS-EOF = "N"
+        PERFORM RESET-CHECKPOINT
+    ELSE
+        PERFORM WRITE-CHECKPOINT
+    END-IF.
+
+ADVANCE-CHECKPOINT.
+    ADD 1 TO WS-SINCE-CHECKPOINT
+    IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+        PERFORM WRITE-CHECKPOINT
+        MOVE 0 TO WS-SINCE-CHECKPOINT
+    END-IF.
+
+WRITE-CHECKPOINT.
+    OPEN OUTPUT RunCtlFile
+    MOVE WS-RECORDS-READ TO RC-RecordsApplied
+    WRITE RunCtlRecord
+    CLOSE RunCtlFile.
+
+RESET-CHECKPOINT.
+    OPEN OUTPUT RunCtlFile
+    MOVE 0 TO RC-RecordsApplied
+    WRITE RunCtlRecord
+    CLOSE RunCtlFile.
 
 UPDATE-LEDGER.
-    MOVE "N" TO WS-AccountFound
-    READ LedgerFile INTO LedgerRecord
-        AT END DISPLAY "Account not found."
-    PERFORM UNTIL WS-AccountFound = "Y"
-        IF AccountName = WS-TransAccount
-            ADD WS-TransAmount TO AccountBalance
-            MOVE "Y" TO WS-AccountFound
-            REWRITE LedgerRecord
-        ELSE
+    MOVE WS-TransAccount TO AccountName
+    READ LedgerFile
+        INVALID KEY
             DISPLAY "Account not found."
+            PERFORM WRITE-SUSPENSE-RECORD
+        NOT INVALID KEY
+            IF AccountClosed
+                DISPLAY "Account closed."
+                PERFORM WRITE-SUSPENSE-RECORD
+            ELSE
+                MOVE AccountBalance TO WS-BalanceBefore
+                EVALUATE WS-TransType
+                    WHEN "DEBIT"
+                        SUBTRACT WS-TransAmount FROM AccountBalance
+                            ON SIZE ERROR
+                                DISPLAY "Overdraft rejected."
+                                PERFORM WRITE-SUSPENSE-RECORD
+                            NOT ON SIZE ERROR
+                                ADD WS-TransAmount TO TOTAL-DEBITS
+                                REWRITE LedgerRecord
+                                PERFORM MARK-ACCOUNT-TOUCHED
+                                PERFORM WRITE-AUDIT-RECORD
+                        END-SUBTRACT
+                    WHEN "CREDIT"
+                        ADD WS-TransAmount TO AccountBalance
+                        ADD WS-TransAmount TO TOTAL-CREDITS
+                        REWRITE LedgerRecord
+                        PERFORM MARK-ACCOUNT-TOUCHED
+                        PERFORM WRITE-AUDIT-RECORD
+                    WHEN OTHER
+                        DISPLAY "Unrecognized transaction type."
+                        PERFORM WRITE-SUSPENSE-RECORD
+                END-EVALUATE
+            END-IF
+    END-READ.
+
+WRITE-SUSPENSE-RECORD.
+    MOVE WS-TransType TO SUS-TransType
+    MOVE WS-TransAmount TO SUS-TransAmount
+    MOVE WS-TransAccount TO SUS-TransAccount
+    MOVE WS-TransSeq TO SUS-TransSeq
+    WRITE SuspenseRecord.
+
+WRITE-AUDIT-RECORD.
+    MOVE WS-TransAccount TO AUD-AccountName
+    MOVE WS-TransType TO AUD-TransType
+    MOVE WS-TransAmount TO AUD-TransAmount
+    MOVE WS-BalanceBefore TO AUD-BalanceBefore
+    MOVE AccountBalance TO AUD-BalanceAfter
+    WRITE AuditRecord.
+
+MARK-ACCOUNT-TOUCHED.
+    MOVE "N" TO WS-AlreadyTouched
+    PERFORM VARYING WS-TOUCHED-IDX FROM 1 BY 1
+        UNTIL WS-TOUCHED-IDX > WS-TOUCHED-COUNT
+        IF WS-TouchedEntry (WS-TOUCHED-IDX) = WS-TransAccount
+            MOVE "Y" TO WS-AlreadyTouched
+        END-IF
+    END-PERFORM
+    IF WS-AlreadyTouched = "N"
+        IF WS-TOUCHED-COUNT < 500
+            ADD 1 TO WS-TOUCHED-COUNT
+            MOVE WS-TransAccount TO WS-TouchedEntry (WS-TOUCHED-COUNT)
+        ELSE
+            DISPLAY "TOUCHED-ACCOUNTS TABLE FULL - TRIAL BALANCE "
+                "ACCOUNT COUNT IS NO LONGER ACCURATE."
         END-IF
-        READ LedgerFile INTO LedgerRecord
-            AT END MOVE "Y" TO WS-AccountFound
-    END-PERFORM.
+    END-IF.
+
+PRINT-TRIAL-BALANCE.
+    SUBTRACT TOTAL-CREDITS FROM TOTAL-DEBITS GIVING WS-OUT-OF-BALANCE
+    DISPLAY "===== TRIAL BALANCE ====="
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING "TOTAL DEBITS.......: " TOTAL-DEBITS
+        DELIMITED BY SIZE INTO WS-REPORT-LINE
+    DISPLAY WS-REPORT-LINE
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING "TOTAL CREDITS......: " TOTAL-CREDITS
+        DELIMITED BY SIZE INTO WS-REPORT-LINE
+    DISPLAY WS-REPORT-LINE
+    MOVE WS-OUT-OF-BALANCE TO WS-OOB-EDIT
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING "OUT OF BALANCE.....: " WS-OOB-EDIT
+        DELIMITED BY SIZE INTO WS-REPORT-LINE
+    DISPLAY WS-REPORT-LINE
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING "LEDGER ACCOUNTS TOUCHED: " WS-TOUCHED-COUNT
+        DELIMITED BY SIZE INTO WS-REPORT-LINE
+    DISPLAY WS-REPORT-LINE.
+
+EXTRACT-GL-FEED.
+    MOVE "N" TO WS-GLExtractEOF
+    ACCEPT WS-RunDate FROM DATE YYYYMMDD
+    OPEN OUTPUT GLExtractFile
+    MOVE LOW-VALUES TO AccountName
+    START LedgerFile KEY IS NOT LESS THAN AccountName
+        INVALID KEY MOVE "Y" TO WS-GLExtractEOF
+    END-START
+    PERFORM UNTIL WS-GLExtractEOF = "Y"
+        READ LedgerFile NEXT RECORD
+            AT END MOVE "Y" TO WS-GLExtractEOF
+        END-READ
+        IF WS-GLExtractEOF = "N"
+            PERFORM WRITE-GL-EXTRACT-RECORD
+        END-IF
+    END-PERFORM
+    CLOSE GLExtractFile.
+
+WRITE-GL-EXTRACT-RECORD.
+    MOVE AccountBalance TO WS-GL-BALANCE-EDIT
+    MOVE SPACES TO GLExtractRecord
+    STRING WS-RunDate "," AccountName "," WS-GL-BALANCE-EDIT
+        DELIMITED BY SIZE INTO GLExtractRecord
+    WRITE GLExtractRecord.
 
 CLOSE-FILES.
     CLOSE TransFile
-    CLOSE LedgerFile.
+    CLOSE LedgerFile
+    CLOSE SuspenseFile
+    CLOSE AuditFile.
 
 END PROGRAM AccountingSystem.
