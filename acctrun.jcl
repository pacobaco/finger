@@ -0,0 +1,69 @@
+//ACCTRUN  JOB (ACCTG),'DAILY LEDGER POSTING',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DAILY ACCOUNTING RUN                                         *
+//* STEP PURGE010 CLEARS OUT ANY DATASETS LEFT CATALOGUED FROM A   *
+//*   PRIOR DAY'S RUN SO SORT010/ACCT020 CAN ALLOCATE THEM FRESH.  *
+//*   ON A RESTART (RESUBMIT WITH RESTART=ACCT020 AFTER ACCT020    *
+//*   FAILS PARTWAY THROUGH) THIS STEP IS SKIPPED, LEAVING THE     *
+//*   SORTED FEED AND THE PARTIAL SUSPENSE/AUDIT OUTPUT FROM THE   *
+//*   FAILED ATTEMPT IN PLACE FOR ACCT020 TO PICK UP AND EXTEND -   *
+//*   SORT010 MUST NOT BE RE-RUN ON A RESTART, SINCE ACCTSYS'S      *
+//*   CHECKPOINT TRACKS HOW FAR IT GOT THROUGH THE SORTED FILE.     *
+//* STEP SORT010 RE-SEQUENCES THE INCOMING TRANSACTION FEED ON    *
+//*   TRANSACCOUNT (MAJOR) / TRANSTYPE (MINOR) SO POSTINGS FOR    *
+//*   THE SAME ACCOUNT HIT THE INDEXED LEDGER BACK-TO-BACK.       *
+//*   THE HEADER AND TRAILER RECORDS ARE PINNED TO THE FRONT AND  *
+//*   BACK OF THE FILE WITH A ONE-BYTE PRIORITY KEY BUILT BY      *
+//*   INREC SO THEY NEVER GET SORTED INTO THE MIDDLE OF THE FILE. *
+//* STEP ACCT020 RUNS THE POSTING PROGRAM AGAINST THE RESULT.     *
+//*--------------------------------------------------------------*
+//PURGE010 EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE ACCTG.DAILY.TRANSACTIONS.SORTED
+  SET MAXCC = 0
+  DELETE ACCTG.DAILY.SUSPENSE.DAT
+  SET MAXCC = 0
+  DELETE ACCTG.DAILY.AUDIT.DAT
+  SET MAXCC = 0
+  DELETE ACCTG.DAILY.GLEXTRACT.DAT
+  SET MAXCC = 0
+/*
+//*--------------------------------------------------------------*
+//SORT010  EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=ACCTG.DAILY.TRANSACTIONS.DAT,DISP=SHR
+//SORTOUT  DD DSN=ACCTG.DAILY.TRANSACTIONS.SORTED,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=40)
+//SYSIN    DD *
+  INREC IFTHEN=(WHEN=(1,10,CH,EQ,C'HEADER    '),
+                OVERLAY=(41:C'0')),
+        IFTHEN=(WHEN=(1,10,CH,EQ,C'TRAILER   '),
+                OVERLAY=(41:C'9')),
+        IFTHEN=(WHEN=NONE,
+                OVERLAY=(41:C'5'))
+  SORT FIELDS=(41,1,CH,A,22,10,CH,A,1,10,CH,A)
+  OUTREC FIELDS=(1,40)
+/*
+//*--------------------------------------------------------------*
+//ACCT020  EXEC PGM=ACCTSYS
+//SYSOUT   DD SYSOUT=*
+//TRANSFIL DD DSN=ACCTG.DAILY.TRANSACTIONS.SORTED,DISP=SHR
+//LEDGERF  DD DSN=ACCTG.DAILY.LEDGER.DAT,DISP=SHR
+//SUSPENSE DD DSN=ACCTG.DAILY.SUSPENSE.DAT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=40)
+//AUDITF   DD DSN=ACCTG.DAILY.AUDIT.DAT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=53)
+//RUNCTLF  DD DSN=ACCTG.DAILY.RUNCTL.DAT,DISP=SHR
+//GLEXTRF  DD DSN=ACCTG.DAILY.GLEXTRACT.DAT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//
